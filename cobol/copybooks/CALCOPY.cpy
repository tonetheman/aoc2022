@@ -0,0 +1,2 @@
+            01 WS-CALORIES.
+                05 CALORIES PIC 9(6).
