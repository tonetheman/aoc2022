@@ -4,26 +4,440 @@
         ENVIRONMENT DIVISION.
             INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
-                SELECT CFILE ASSIGN TO './input.txt'
-                ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT CFILE ASSIGN TO DYNAMIC WS-CFILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CFILE-STATUS.
+                SELECT REPORT-FILE ASSIGN TO './elfreport.txt'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+                SELECT EXCEPTION-FILE ASSIGN TO './exceptions.txt'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+                SELECT CHECKPOINT-FILE ASSIGN TO './checkpoint.dat'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+                SELECT AUDIT-FILE ASSIGN TO './auditlog.txt'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+                SELECT ELF-CSV-FILE ASSIGN TO './elftotals.csv'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CSV-STATUS.
+                SELECT ELF-INDEX-FILE ASSIGN TO './elfindex.dat'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ELF-IDX-NUMBER
+                FILE STATUS IS WS-ELFIDX-STATUS.
 
         DATA DIVISION.
 
+            FILE SECTION.
+            FD CFILE.
+            01 WS-CFILE-LINE PIC X(20).
+
+            FD REPORT-FILE.
+            01 WS-REPORT-RECORD PIC X(40).
+
+            FD EXCEPTION-FILE.
+            01 WS-EXCEPTION-RECORD PIC X(80).
+
+            FD CHECKPOINT-FILE.
+            01 WS-CHECKPOINT-RECORD PIC X(40).
+
+            FD AUDIT-FILE.
+            01 WS-AUDIT-RECORD PIC X(80).
+
+            FD ELF-CSV-FILE.
+            01 WS-CSV-RECORD PIC X(30).
+
+            FD ELF-INDEX-FILE.
+            01 ELF-IDX-RECORD.
+                05 ELF-IDX-NUMBER PIC 9(4).
+                05 ELF-IDX-TOTAL  PIC 9(8).
+
             Working-Storage Section.
-            01 WS-CALORIES.
-                05 CALORIES PIC 9(6).
-            01 WS-EOF   PIC A(1).
+
+            01 WS-REPORT-LINE.
+                05 WS-RPT-RANK      PIC ZZZ9.
+                05 FILLER           PIC X(3) VALUE SPACES.
+                05 FILLER           PIC X(4) VALUE "ELF ".
+                05 WS-RPT-ELF-NUM   PIC ZZZ9.
+                05 FILLER           PIC X(3) VALUE SPACES.
+                05 WS-RPT-TOTAL     PIC Z(7)9.
+            01 WS-EXCEPTION-LINE.
+                05 FILLER           PIC X(6) VALUE "LINE ".
+                05 WS-EXC-LINE-NUM  PIC Z(7)9.
+                05 FILLER           PIC X(2) VALUE ": ".
+                05 WS-EXC-TEXT      PIC X(20).
+            01 WS-EOF   PIC A(1) VALUE 'N'.
+            01 WS-CFILE-STATUS PIC X(2) VALUE '00'.
+            01 WS-CFILE-NAME   PIC X(100) VALUE './input.txt'.
+            01 WS-LINE-NUM      PIC 9(8) VALUE 0.
+            01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+            01 WS-EXC-STATUS      PIC X(2) VALUE '00'.
+            01 WS-VALIDATE-VALUE PIC S9(8) VALUE 0.
+            01 WS-CKPT-STATUS   PIC X(2) VALUE '00'.
+            01 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+            01 WS-SKIP-COUNT    PIC 9(8) VALUE 0.
+            01 WS-RESTARTED     PIC A(1) VALUE 'N'.
+            01 WS-CKPT-EOF      PIC A(1) VALUE 'N'.
+            01 WS-CKPT-ELF-IDX  PIC 9(4) VALUE 0.
+            01 WS-RUN-COMPLETE  PIC A(1) VALUE 'N'.
+            01 WS-CKPT-HEADER-LINE.
+                05 WS-CKPT-TYPE        PIC X(1).
+                05 WS-CKPT-LINE-NUM    PIC 9(8).
+                05 WS-CKPT-GRAND-TOTAL PIC 9(10).
+                05 WS-CKPT-CUR-ELF-NUM PIC 9(4).
+                05 WS-CKPT-CUR-TOTAL   PIC 9(8).
+                05 WS-CKPT-EXC-COUNT   PIC 9(6).
+                05 FILLER              PIC X(3).
+            01 WS-CKPT-ELF-LINE REDEFINES WS-CKPT-HEADER-LINE.
+                05 WS-CKPT-ELF-TYPE    PIC X(1).
+                05 WS-CKPT-ELF-NUM     PIC 9(4).
+                05 WS-CKPT-ELF-TOTAL   PIC 9(8).
+                05 FILLER              PIC X(27).
+            01 WS-AUDIT-STATUS  PIC X(2) VALUE '00'.
+            01 WS-GRAND-TOTAL   PIC 9(10) VALUE 0.
+            01 WS-CURRENT-DATE-TIME PIC X(21).
+            01 WS-AUDIT-LINE.
+                05 FILLER          PIC X(9) VALUE "RUN-TIME=".
+                05 WS-AUD-TS       PIC X(19).
+                05 FILLER          PIC X(9) VALUE " RECORDS=".
+                05 WS-AUD-RECORDS  PIC Z(7)9.
+                05 FILLER          PIC X(7) VALUE " TOTAL=".
+                05 WS-AUD-TOTAL    PIC Z(9)9.
+                05 FILLER          PIC X(7) VALUE " ELVES=".
+                05 WS-AUD-ELVES    PIC Z(3)9.
+            01 WS-CSV-ELF-EDIT   PIC Z(3)9.
+            01 WS-CSV-TOTAL-EDIT PIC Z(7)9.
+            01 WS-CSV-LINE       PIC X(30) VALUE SPACES.
+            01 WS-ELFIDX-STATUS  PIC X(2) VALUE '00'.
+            01 WS-RPT-STATUS     PIC X(2) VALUE '00'.
+            01 WS-CSV-STATUS     PIC X(2) VALUE '00'.
+
+            COPY CALCOPY.
+
+            01 WS-ELF-TABLE.
+                05 WS-ELF-ENTRY OCCURS 1000 TIMES INDEXED BY WS-ELF-IDX.
+                    10 WS-ELF-NUM   PIC 9(4).
+                    10 WS-ELF-TOTAL PIC 9(8).
+            01 WS-ELF-COUNT     PIC 9(4) VALUE 0.
+
+            01 WS-CUR-ELF-NUM   PIC 9(4) VALUE 1.
+            01 WS-CUR-ELF-TOTAL PIC 9(8) VALUE 0.
+
+            01 WS-MAX-ELF-NUM   PIC 9(4) VALUE 0.
+            01 WS-MAX-ELF-TOTAL PIC 9(8) VALUE 0.
+
+            01 WS-SORT-IDX1     PIC 9(4).
+            01 WS-SORT-IDX2     PIC 9(4).
+            01 WS-SWAP-NUM      PIC 9(4).
+            01 WS-SWAP-TOTAL    PIC 9(8).
 
         PROCEDURE DIVISION.
+        0000-MAIN.
             DISPLAY "day1".
-            OPEN input CFILE.
-                PERFORM UNTIL WS-EOF='Y'
-                    READ CFILE into WS-CALORIES
-                        AT END MOVE 'Y' to WS-EOF
-                        NOT AT END DISPLAY WS-CALORIES
+            ACCEPT WS-CFILE-NAME FROM ENVIRONMENT "CFILE_NAME"
+                ON EXCEPTION
+                    CONTINUE
+            END-ACCEPT.
+            IF WS-CFILE-NAME = SPACES
+                MOVE './input.txt' TO WS-CFILE-NAME
+            END-IF.
+            PERFORM 0010-LOAD-CHECKPOINT.
+            OPEN INPUT CFILE.
+            IF WS-RESTARTED = 'Y'
+                OPEN EXTEND EXCEPTION-FILE
+                IF WS-EXC-STATUS NOT = '00'
+                    OPEN OUTPUT EXCEPTION-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT EXCEPTION-FILE
+            END-IF.
+            PERFORM 0050-CHECK-OPEN-STATUS.
+            IF WS-CFILE-STATUS = '00'
+                PERFORM UNTIL WS-EOF = 'Y'
+                    READ CFILE
+                        AT END
+                            MOVE 'Y' TO WS-EOF
+                            MOVE 'Y' TO WS-RUN-COMPLETE
+                            PERFORM 1000-FINISH-ELF
+                        NOT AT END
+                            ADD 1 TO WS-LINE-NUM
+                            IF WS-RESTARTED = 'Y' AND
+                               WS-LINE-NUM <= WS-SKIP-COUNT
+                                CONTINUE
+                            ELSE
+                                PERFORM 1100-PROCESS-RECORD
+                                IF FUNCTION MOD
+                                   (WS-LINE-NUM, WS-CKPT-INTERVAL) = 0
+                                    PERFORM 0900-WRITE-CHECKPOINT
+                                END-IF
+                            END-IF
                     END-READ
-                END-PERFORM               
+                    PERFORM 0060-CHECK-READ-STATUS
+                END-PERFORM
+            END-IF.
+            PERFORM 0930-WRITE-AUDIT-LOG.
             CLOSE CFILE.
+            CLOSE EXCEPTION-FILE.
+            IF WS-RUN-COMPLETE = 'Y'
+                PERFORM 0920-CLEAR-CHECKPOINT
+            END-IF.
+
+            PERFORM 2000-FIND-HIGHEST-ELF.
+            DISPLAY "HIGHEST ELF: " WS-MAX-ELF-NUM
+                " CALORIES: " WS-MAX-ELF-TOTAL.
+            DISPLAY "EXCEPTION RECORDS: " WS-EXCEPTION-COUNT.
+
+            PERFORM 2500-SORT-ELF-TABLE.
+            PERFORM 3000-WRITE-REPORT.
+            PERFORM 4000-LOOKUP-ELF-BY-NUMBER.
         STOP RUN.
 
-        
+        0050-CHECK-OPEN-STATUS.
+            IF WS-CFILE-STATUS = '35'
+                DISPLAY "CFILE OPEN ERROR: INPUT FILE NOT FOUND"
+            ELSE
+                IF WS-CFILE-STATUS NOT = '00'
+                    DISPLAY "CFILE OPEN ERROR, STATUS: "
+                        WS-CFILE-STATUS
+                END-IF
+            END-IF.
+
+        0070-CHECK-REPORT-OPEN-STATUS.
+            IF WS-RPT-STATUS NOT = '00'
+                DISPLAY "REPORT-FILE OPEN ERROR, STATUS: "
+                    WS-RPT-STATUS
+            END-IF.
+            IF WS-CSV-STATUS NOT = '00'
+                DISPLAY "ELF-CSV-FILE OPEN ERROR, STATUS: "
+                    WS-CSV-STATUS
+            END-IF.
+            IF WS-ELFIDX-STATUS NOT = '00'
+                DISPLAY "ELF-INDEX-FILE OPEN ERROR, STATUS: "
+                    WS-ELFIDX-STATUS
+            END-IF.
+
+        0060-CHECK-READ-STATUS.
+            IF WS-CFILE-STATUS NOT = '00' AND WS-CFILE-STATUS NOT = '10'
+                DISPLAY "CFILE READ ERROR, STATUS: " WS-CFILE-STATUS
+                MOVE 'Y' TO WS-EOF
+            END-IF.
+
+        0010-LOAD-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = '00'
+                PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                    READ CHECKPOINT-FILE
+                        AT END
+                            MOVE 'Y' TO WS-CKPT-EOF
+                        NOT AT END
+                            MOVE WS-CHECKPOINT-RECORD
+                                TO WS-CKPT-HEADER-LINE
+                            EVALUATE WS-CKPT-TYPE
+                                WHEN 'H'
+                                    MOVE WS-CKPT-LINE-NUM
+                                        TO WS-SKIP-COUNT
+                                    MOVE WS-CKPT-GRAND-TOTAL
+                                        TO WS-GRAND-TOTAL
+                                    MOVE WS-CKPT-CUR-ELF-NUM
+                                        TO WS-CUR-ELF-NUM
+                                    MOVE WS-CKPT-CUR-TOTAL
+                                        TO WS-CUR-ELF-TOTAL
+                                    MOVE WS-CKPT-EXC-COUNT
+                                        TO WS-EXCEPTION-COUNT
+                                WHEN 'E'
+                                    IF WS-ELF-COUNT < 1000
+                                        ADD 1 TO WS-ELF-COUNT
+                                        SET WS-ELF-IDX TO WS-ELF-COUNT
+                                        MOVE WS-CKPT-ELF-NUM
+                                            TO WS-ELF-NUM (WS-ELF-IDX)
+                                        MOVE WS-CKPT-ELF-TOTAL
+                                            TO WS-ELF-TOTAL (WS-ELF-IDX)
+                                    END-IF
+                            END-EVALUATE
+                    END-READ
+                END-PERFORM
+                CLOSE CHECKPOINT-FILE
+                IF WS-SKIP-COUNT > 0
+                    MOVE 'Y' TO WS-RESTARTED
+                    DISPLAY "RESTARTING AFTER RECORD: " WS-SKIP-COUNT
+                END-IF
+            END-IF.
+
+        0900-WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE SPACES TO WS-CKPT-HEADER-LINE
+            MOVE 'H' TO WS-CKPT-TYPE
+            MOVE WS-LINE-NUM TO WS-CKPT-LINE-NUM
+            MOVE WS-GRAND-TOTAL TO WS-CKPT-GRAND-TOTAL
+            MOVE WS-CUR-ELF-NUM TO WS-CKPT-CUR-ELF-NUM
+            MOVE WS-CUR-ELF-TOTAL TO WS-CKPT-CUR-TOTAL
+            MOVE WS-EXCEPTION-COUNT TO WS-CKPT-EXC-COUNT
+            MOVE WS-CKPT-HEADER-LINE TO WS-CHECKPOINT-RECORD
+            WRITE WS-CHECKPOINT-RECORD
+            PERFORM VARYING WS-CKPT-ELF-IDX FROM 1 BY 1
+                UNTIL WS-CKPT-ELF-IDX > WS-ELF-COUNT
+                MOVE SPACES TO WS-CKPT-ELF-LINE
+                MOVE 'E' TO WS-CKPT-ELF-TYPE
+                MOVE WS-ELF-NUM (WS-CKPT-ELF-IDX) TO WS-CKPT-ELF-NUM
+                MOVE WS-ELF-TOTAL (WS-CKPT-ELF-IDX) TO WS-CKPT-ELF-TOTAL
+                MOVE WS-CKPT-ELF-LINE TO WS-CHECKPOINT-RECORD
+                WRITE WS-CHECKPOINT-RECORD
+            END-PERFORM
+            CLOSE CHECKPOINT-FILE.
+
+        0920-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE SPACES TO WS-CKPT-HEADER-LINE
+            MOVE 'H' TO WS-CKPT-TYPE
+            MOVE 0 TO WS-CKPT-LINE-NUM
+            MOVE 0 TO WS-CKPT-GRAND-TOTAL
+            MOVE 1 TO WS-CKPT-CUR-ELF-NUM
+            MOVE 0 TO WS-CKPT-CUR-TOTAL
+            MOVE 0 TO WS-CKPT-EXC-COUNT
+            MOVE WS-CKPT-HEADER-LINE TO WS-CHECKPOINT-RECORD
+            WRITE WS-CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+        0930-WRITE-AUDIT-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            STRING WS-CURRENT-DATE-TIME (1:4) '-'
+                   WS-CURRENT-DATE-TIME (5:2) '-'
+                   WS-CURRENT-DATE-TIME (7:2) ' '
+                   WS-CURRENT-DATE-TIME (9:2) ':'
+                   WS-CURRENT-DATE-TIME (11:2) ':'
+                   WS-CURRENT-DATE-TIME (13:2)
+                   DELIMITED BY SIZE INTO WS-AUD-TS
+            MOVE WS-LINE-NUM TO WS-AUD-RECORDS
+            MOVE WS-GRAND-TOTAL TO WS-AUD-TOTAL
+            MOVE WS-ELF-COUNT TO WS-AUD-ELVES
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            WRITE WS-AUDIT-RECORD FROM WS-AUDIT-LINE
+            CLOSE AUDIT-FILE.
+
+        1100-PROCESS-RECORD.
+            IF WS-CFILE-LINE = SPACES
+                PERFORM 1000-FINISH-ELF
+                ADD 1 TO WS-CUR-ELF-NUM
+                MOVE 0 TO WS-CUR-ELF-TOTAL
+            ELSE
+                IF FUNCTION TRIM (WS-CFILE-LINE) IS NUMERIC
+                    COMPUTE WS-VALIDATE-VALUE =
+                        FUNCTION NUMVAL (WS-CFILE-LINE)
+                    IF WS-VALIDATE-VALUE >= 0 AND
+                       WS-VALIDATE-VALUE <= 999999
+                        MOVE WS-VALIDATE-VALUE TO CALORIES
+                        ADD CALORIES TO WS-CUR-ELF-TOTAL
+                        ADD CALORIES TO WS-GRAND-TOTAL
+                    ELSE
+                        PERFORM 1200-WRITE-EXCEPTION
+                    END-IF
+                ELSE
+                    PERFORM 1200-WRITE-EXCEPTION
+                END-IF
+            END-IF.
+
+        1200-WRITE-EXCEPTION.
+            ADD 1 TO WS-EXCEPTION-COUNT
+            MOVE WS-LINE-NUM TO WS-EXC-LINE-NUM
+            MOVE WS-CFILE-LINE TO WS-EXC-TEXT
+            WRITE WS-EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+        1000-FINISH-ELF.
+            IF WS-CUR-ELF-TOTAL > 0
+                IF WS-ELF-COUNT >= 1000
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                    MOVE WS-LINE-NUM TO WS-EXC-LINE-NUM
+                    MOVE "ELF TABLE FULL" TO WS-EXC-TEXT
+                    WRITE WS-EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+                    MOVE 'Y' TO WS-EOF
+                ELSE
+                    DISPLAY "ELF " WS-CUR-ELF-NUM " TOTAL: "
+                        WS-CUR-ELF-TOTAL
+                    ADD 1 TO WS-ELF-COUNT
+                    SET WS-ELF-IDX TO WS-ELF-COUNT
+                    MOVE WS-CUR-ELF-NUM TO WS-ELF-NUM (WS-ELF-IDX)
+                    MOVE WS-CUR-ELF-TOTAL TO WS-ELF-TOTAL (WS-ELF-IDX)
+                END-IF
+            END-IF.
+
+        2000-FIND-HIGHEST-ELF.
+            MOVE 0 TO WS-MAX-ELF-NUM.
+            MOVE 0 TO WS-MAX-ELF-TOTAL.
+            PERFORM VARYING WS-ELF-IDX FROM 1 BY 1
+                UNTIL WS-ELF-IDX > WS-ELF-COUNT
+                IF WS-ELF-TOTAL (WS-ELF-IDX) > WS-MAX-ELF-TOTAL
+                    MOVE WS-ELF-TOTAL (WS-ELF-IDX) TO WS-MAX-ELF-TOTAL
+                    MOVE WS-ELF-NUM (WS-ELF-IDX) TO WS-MAX-ELF-NUM
+                END-IF
+            END-PERFORM.
+
+        2500-SORT-ELF-TABLE.
+            PERFORM VARYING WS-SORT-IDX1 FROM 1 BY 1
+                UNTIL WS-SORT-IDX1 > WS-ELF-COUNT
+                PERFORM VARYING WS-SORT-IDX2 FROM 1 BY 1
+                    UNTIL WS-SORT-IDX2 > WS-ELF-COUNT - WS-SORT-IDX1
+                    IF WS-ELF-TOTAL (WS-SORT-IDX2) <
+                       WS-ELF-TOTAL (WS-SORT-IDX2 + 1)
+                        MOVE WS-ELF-NUM (WS-SORT-IDX2) TO WS-SWAP-NUM
+                        MOVE WS-ELF-TOTAL (WS-SORT-IDX2)
+                            TO WS-SWAP-TOTAL
+                        MOVE WS-ELF-NUM (WS-SORT-IDX2 + 1)
+                            TO WS-ELF-NUM (WS-SORT-IDX2)
+                        MOVE WS-ELF-TOTAL (WS-SORT-IDX2 + 1)
+                            TO WS-ELF-TOTAL (WS-SORT-IDX2)
+                        MOVE WS-SWAP-NUM
+                            TO WS-ELF-NUM (WS-SORT-IDX2 + 1)
+                        MOVE WS-SWAP-TOTAL
+                            TO WS-ELF-TOTAL (WS-SORT-IDX2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        3000-WRITE-REPORT.
+            OPEN OUTPUT REPORT-FILE.
+            OPEN OUTPUT ELF-CSV-FILE.
+            OPEN OUTPUT ELF-INDEX-FILE.
+            PERFORM 0070-CHECK-REPORT-OPEN-STATUS.
+            PERFORM VARYING WS-SORT-IDX1 FROM 1 BY 1
+                UNTIL WS-SORT-IDX1 > WS-ELF-COUNT
+                MOVE WS-SORT-IDX1 TO WS-RPT-RANK
+                MOVE WS-ELF-NUM (WS-SORT-IDX1)   TO WS-RPT-ELF-NUM
+                MOVE WS-ELF-TOTAL (WS-SORT-IDX1) TO WS-RPT-TOTAL
+                WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+
+                MOVE WS-ELF-NUM (WS-SORT-IDX1)   TO WS-CSV-ELF-EDIT
+                MOVE WS-ELF-TOTAL (WS-SORT-IDX1) TO WS-CSV-TOTAL-EDIT
+                MOVE SPACES TO WS-CSV-LINE
+                STRING FUNCTION TRIM (WS-CSV-ELF-EDIT) ','
+                       FUNCTION TRIM (WS-CSV-TOTAL-EDIT)
+                       DELIMITED BY SIZE INTO WS-CSV-LINE
+                WRITE WS-CSV-RECORD FROM WS-CSV-LINE
+
+                MOVE WS-ELF-NUM (WS-SORT-IDX1)   TO ELF-IDX-NUMBER
+                MOVE WS-ELF-TOTAL (WS-SORT-IDX1) TO ELF-IDX-TOTAL
+                WRITE ELF-IDX-RECORD
+            END-PERFORM.
+            CLOSE REPORT-FILE.
+            CLOSE ELF-CSV-FILE.
+            CLOSE ELF-INDEX-FILE.
+
+        4000-LOOKUP-ELF-BY-NUMBER.
+            OPEN INPUT ELF-INDEX-FILE.
+            IF WS-ELFIDX-STATUS = '00'
+                MOVE WS-MAX-ELF-NUM TO ELF-IDX-NUMBER
+                READ ELF-INDEX-FILE
+                    KEY IS ELF-IDX-NUMBER
+                    INVALID KEY
+                        DISPLAY "ELF NOT FOUND IN INDEX: "
+                            WS-MAX-ELF-NUM
+                    NOT INVALID KEY
+                        DISPLAY "DIRECT LOOKUP ELF " ELF-IDX-NUMBER
+                            " TOTAL: " ELF-IDX-TOTAL
+                END-READ
+                CLOSE ELF-INDEX-FILE
+            END-IF.
